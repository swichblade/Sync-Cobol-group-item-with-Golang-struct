@@ -1,9 +1,164 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cobmain.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANDOM-OUT-FILE ASSIGN TO "RANDOUT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS RANDOUT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CHKPT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECTS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REJECT-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "PRTREPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS PRINT-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CTLCARD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RANDOM-OUT-FILE.
+       01  RANDOM-OUT-RECORD.
+           05 RO-IDENT PIC 9(04).
+           05 RO-FIRSTNAME PIC X(60).
+           05 RO-LASTNAME PIC X(60).
+           05 RO-EMAIL PIC X(100).
+           05 RO-GENDER PIC X(20).
+           05 RO-DEPT-CODE PIC X(04).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-I PIC 9(04).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE PIC X(200).
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(132).
+
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           05 CC-RECORD-COUNT PIC 9(04).
+           05 CC-JSON-SOURCE-PATH PIC X(80).
+           05 CC-CHECKPOINT-INTERVAL PIC 9(04).
+
        WORKING-STORAGE SECTION.
 
+       01 RANDOUT-STATUS PIC X(02) VALUE SPACES.
+       01 CHKPT-STATUS PIC X(02) VALUE SPACES.
+       01 CHECKPOINT-INTERVAL PIC 9(04) COMP-5 VALUE 100.
+       01 START-I PIC 9(04) COMP-5 VALUE 1.
+
+       01 CTLCARD-STATUS PIC X(02) VALUE SPACES.
+       01 RECORD-COUNT PIC 9(04) COMP-5 VALUE 1000.
+       01 JSON-SOURCE-PATH PIC X(80) VALUE "testjson.json".
+
+       01 REJECT-STATUS PIC X(02) VALUE SPACES.
+       01 VALID-RECORD PIC X VALUE 'Y'.
+       01 REJECT-REASON PIC X(40) VALUE SPACES.
+       01 REJECT-COUNT PIC 9(04) COMP-5 VALUE ZERO.
+       01 PERSON-REJECTED-TABLE.
+          03 PERSON-REJECTED PIC X VALUE 'N' OCCURS 3 TIMES.
+       01 MIN-AGE PIC 9(03) VALUE 18.
+       01 MAX-AGE PIC 9(03) VALUE 120.
+       01 AGE-DISPLAY PIC ZZ9.
+       01 BIRTH-NUM PIC 9(08) VALUE ZERO.
+
+       01 PRINT-STATUS PIC X(02) VALUE SPACES.
+       01 LINE-COUNT PIC 9(04) COMP-5 VALUE ZERO.
+       01 LINES-PER-PAGE PIC 9(04) COMP-5 VALUE 60.
+       01 PAGE-COUNT PIC 9(04) COMP-5 VALUE ZERO.
+       01 PAGE-DISPLAY PIC ZZZ9.
+       01 IDENT-DISPLAY PIC ZZZ9.
+       01 LUCKY-LINE PIC X(24) VALUE SPACES.
+       01 LUCKY-PTR PIC 9(04) COMP-5 VALUE 1.
+       01 LUCKY-NUMBER-DISPLAY PIC ZZZ9.
+
+       01 DEPT-SUMMARY-TABLE.
+          03 DEPT-SUMMARY-ENTRY OCCURS 50 TIMES.
+             05 DS-DEPT-CODE PIC X(04) VALUE SPACES.
+             05 DS-COUNT PIC 9(04) COMP-5 VALUE ZERO.
+       01 DEPT-COUNT PIC 9(04) COMP-5 VALUE ZERO.
+       01 DEPT-FOUND PIC X VALUE 'N'.
+       01 DS-COUNT-DISPLAY PIC ZZZ9.
+
+       01 PERSON-SNAPSHOT.
+          03 PERSON-SNAP OCCURS 3 TIMES.
+             05 PS-NAME PIC X(100).
+             05 PS-AGE  PIC 9(3).
+             05 PS-BIRTH PIC X(20).
+             05 PS-LUCKY PIC 9(4) OCCURS 5 TIMES.
+       01 RECON-MISMATCH-COUNT PIC 9(04) COMP-5 VALUE ZERO.
+       01 PS-AGE-DISPLAY PIC ZZ9.
+       01 AGE-DISPLAY-2 PIC ZZ9.
+       01 K PIC 9(04) COMP-5.
+
+       01 CALL-COUNT PIC 9(06) COMP-5 VALUE ZERO.
+       01 CALLED-ROUTINE PIC X(40) VALUE SPACES.
+       01 RETCODE-DISPLAY PIC -(6)9.
+       01 LUCKY-NUMBER-RESULT PIC S9(09) COMP-5 VALUE ZERO.
+
+       01 IO-STATUS PIC X(02) VALUE SPACES.
+       01 IO-FILE-NAME PIC X(10) VALUE SPACES.
+
+       01 PERSON-HEADING-1.
+          05 FILLER PIC X(20) VALUE "PERSON TABLE REPORT".
+          05 FILLER PIC X(10) VALUE "PAGE".
+          05 PH1-PAGE PIC ZZZ9.
+
+       01 PERSON-HEADING-2.
+          05 FILLER PIC X(05)  VALUE "IDX".
+          05 FILLER PIC X(05)  VALUE SPACES.
+          05 FILLER PIC X(30)  VALUE "NAME".
+          05 FILLER PIC X(06)  VALUE "AGE".
+          05 FILLER PIC X(04)  VALUE SPACES.
+          05 FILLER PIC X(20)  VALUE "BIRTH".
+          05 FILLER PIC X(20)  VALUE "LUCKY NUMBERS".
+
+       01 PERSON-DETAIL-LINE.
+          05 PD-IDX    PIC Z9.
+          05 FILLER    PIC X(08) VALUE SPACES.
+          05 PD-NAME   PIC X(30).
+          05 FILLER    PIC X(02) VALUE SPACES.
+          05 PD-AGE    PIC ZZ9.
+          05 FILLER    PIC X(07) VALUE SPACES.
+          05 PD-BIRTH  PIC X(20).
+          05 PD-LUCKY  PIC X(24).
+
+       01 RANDOMGROUP-HEADING-1.
+          05 FILLER PIC X(20) VALUE "RANDOMGROUP REPORT".
+          05 FILLER PIC X(10) VALUE "PAGE".
+          05 RH1-PAGE PIC ZZZ9.
+
+       01 RANDOMGROUP-HEADING-2.
+          05 FILLER PIC X(06) VALUE "IDENT".
+          05 FILLER PIC X(04) VALUE SPACES.
+          05 FILLER PIC X(22) VALUE "FIRST NAME".
+          05 FILLER PIC X(22) VALUE "LAST NAME".
+          05 FILLER PIC X(34) VALUE "EMAIL".
+          05 FILLER PIC X(10) VALUE "GENDER".
+          05 FILLER PIC X(06) VALUE "DEPT".
+
+       01 RANDOMGROUP-DETAIL-LINE.
+          05 RD-IDENT  PIC ZZZ9.
+          05 FILLER    PIC X(06) VALUE SPACES.
+          05 RD-FIRST  PIC X(20).
+          05 FILLER    PIC X(02) VALUE SPACES.
+          05 RD-LAST   PIC X(20).
+          05 FILLER    PIC X(02) VALUE SPACES.
+          05 RD-EMAIL  PIC X(32).
+          05 FILLER    PIC X(02) VALUE SPACES.
+          05 RD-GENDER PIC X(10).
+          05 RD-DEPT   PIC X(04).
+
        01 TESTJSON.
           03 PERSON occurs 3 times.
              05 NAME PIC X(100).
@@ -12,23 +167,28 @@
              05 LUCKY-NUMBERS PIC 9(4) OCCURS 5 TIMES.
 
        01 RANDOMDATA.
-           03 RANDOMGROUP OCCURS 1000.
+           03 RANDOMGROUP OCCURS 1 TO 9999 TIMES
+                          DEPENDING ON RECORD-COUNT.
              05 IDENT PIC 9(04) COMP-5.
              05 FIRSTNAME  PIC X(60).
              05 LASTNAME  PIC X(60).
              05 EMAIL  PIC X(100).
              05 GENDER  PIC X(20).
+             05 DEPT-CODE PIC X(04).
 
        01 I PIC 9(04) COMP-5.
+       01 J PIC 9(04) COMP-5.
 
        PROCEDURE DIVISION.
-       
+
+       perform READ-CONTROL-CARD.
+
        display "Filling group array with values in Cobol"
        display "========================================" 
        initialize PERSON(1) 
        move "Marcus Sundberg" to name(1).
        move 29 to age(1).
-       move "25th mars" to birth(1).
+       move "19970325" to birth(1).
        move 1 to lucky-numbers(1,1).
        move 2 to lucky-numbers(1,2).
        move 3 to lucky-numbers(1,3).
@@ -39,8 +199,8 @@
        
        initialize PERSON(2) 
        move "Barry Cuda" to name(2).
-       move 12 to age(2).
-       move "28th mars" to birth(2).
+       move 25 to age(2).
+       move "19990328" to birth(2).
        move 1 to lucky-numbers(2,1).
        move 2 to lucky-numbers(2,2).
        move 3 to lucky-numbers(2,3).
@@ -53,7 +213,7 @@
        initialize PERSON(3) 
        move "Sam o. Raj" to name(3).
        move 23 to age(3).
-       move "24th November" to birth(3).
+       move "19961124" to birth(3).
        move 1 to lucky-numbers(3,1).
        move 2 to lucky-numbers(3,2).
        move 3 to lucky-numbers(3,3).
@@ -64,6 +224,8 @@
 **********************************
 **********DEMO 1******************
 
+       perform SNAPSHOT-PERSON.
+
        display "Sync with Golang"
        display "================"
        perform sendToGolangStruct.
@@ -83,131 +245,619 @@
        display "======================="
        perform getGolangStructValues.
 
+       perform RECONCILE-PERSON.
+
        display "Print struct as json"
        display "===================="
 
 
-       call "PrintStructAsJson" 
+       MOVE "PrintStructAsJson" TO CALLED-ROUTINE
+       call "PrintStructAsJson"
        end-call.
+       perform CHECK-RETURN-CODE.
 
        display "Print values in Cobol"
        display "====================="
-       display person(1).
-       display person(2).
-       display person(3).
+
+       OPEN OUTPUT PRINT-FILE.
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       MOVE ZERO TO LINE-COUNT
+       MOVE ZERO TO PAGE-COUNT
+
+       MOVE ZERO TO I
+       PERFORM UNTIL I = 3
+          ADD 1 TO I
+          PERFORM PRINT-PERSON-LINE
+       END-PERFORM.
 
 **********************************
 **********DEMO 3******************
+       MOVE "LoadJsonData" TO CALLED-ROUTINE
        call "LoadJsonData"
+                    using by reference JSON-SOURCE-PATH
        end-call.
-       
-       MOVE ZERO TO I
-       PERFORM UNTIL I = 1000
+       perform CHECK-RETURN-CODE.
+
+       perform READ-CHECKPOINT.
+
+       display "Open RANDOMGROUP output dataset"
+       display "================================"
+       IF START-I > 1
+          OPEN EXTEND RANDOM-OUT-FILE
+          DISPLAY "*** RESTARTING AT RECORD " START-I " -- THE "
+                  "RANDOMGROUP REPORT AND DEPARTMENT SUMMARY ON "
+                  "THIS RUN COVER ONLY RECORDS " START-I " THROUGH "
+                  RECORD-COUNT " (PRE-CHECKPOINT RECORDS ALREADY "
+                  "WRITTEN TO RANDOUT ON A PRIOR RUN ARE NOT "
+                  "REPRINTED OR RE-TALLIED)"
+       ELSE
+          OPEN OUTPUT RANDOM-OUT-FILE
+       END-IF.
+       MOVE "RANDOUT" TO IO-FILE-NAME
+       MOVE RANDOUT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+
+       MOVE ZERO TO LINE-COUNT
+
+       COMPUTE I = START-I - 1
+       PERFORM UNTIL I = RECORD-COUNT
           INITIALIZE RANDOMGROUP(I)
           ADD 1 TO I
           DISPLAY I
+          MOVE "GetRandomFromStruct" TO CALLED-ROUTINE
           CALL "GetRandomFromStruct"	USING BY VALUE I
                                        	BY REFERENCE IDENT(I)
              				BY REFERENCE FIRSTNAME(I)
              				BY REFERENCE LASTNAME(I)
              				BY REFERENCE EMAIL(I)
-             				BY REFERENCE GENDER(I)  
+             				BY REFERENCE GENDER(I)
+             				BY REFERENCE DEPT-CODE(I)
           END-CALL
-          DISPLAY IDENT(I)
-          DISPLAY FIRSTNAME(I)
-          DISPLAY LASTNAME(I)
-          DISPLAY EMAIL(I)
-          DISPLAY GENDER(I) 
+          PERFORM CHECK-RETURN-CODE
+          PERFORM PRINT-RANDOMGROUP-LINE
+          PERFORM TALLY-DEPT-CODE
+          MOVE IDENT(I) TO RO-IDENT
+          MOVE FIRSTNAME(I) TO RO-FIRSTNAME
+          MOVE LASTNAME(I) TO RO-LASTNAME
+          MOVE EMAIL(I) TO RO-EMAIL
+          MOVE GENDER(I) TO RO-GENDER
+          MOVE DEPT-CODE(I) TO RO-DEPT-CODE
+          WRITE RANDOM-OUT-RECORD
+          MOVE RANDOUT-STATUS TO IO-STATUS
+          PERFORM CHECK-IO-STATUS
+          IF FUNCTION MOD(I, CHECKPOINT-INTERVAL) = 0
+             PERFORM WRITE-CHECKPOINT
+          END-IF
        END-PERFORM.
- 
+
+       CLOSE RANDOM-OUT-FILE.
+       CLOSE PRINT-FILE.
+
+       perform CLEAR-CHECKPOINT.
+
+       perform PRINT-DEPT-SUMMARY.
+
        stop run.
 
 ******************Program End*************************''
 
 
+       READ-CONTROL-CARD section.
+
+       MOVE 1000 TO RECORD-COUNT
+       MOVE "testjson.json" TO JSON-SOURCE-PATH
+       MOVE 100 TO CHECKPOINT-INTERVAL
+       OPEN INPUT CONTROL-CARD-FILE
+       IF CTLCARD-STATUS = "00"
+          READ CONTROL-CARD-FILE
+             AT END
+                CONTINUE
+             NOT AT END
+                IF CC-RECORD-COUNT NOT = ZERO
+                   MOVE CC-RECORD-COUNT TO RECORD-COUNT
+                END-IF
+                IF CC-JSON-SOURCE-PATH NOT = SPACES
+                   MOVE CC-JSON-SOURCE-PATH TO JSON-SOURCE-PATH
+                END-IF
+                IF CC-CHECKPOINT-INTERVAL NOT = ZERO
+                   MOVE CC-CHECKPOINT-INTERVAL TO CHECKPOINT-INTERVAL
+                END-IF
+                DISPLAY "CONTROL CARD RECORD COUNT: " RECORD-COUNT
+          END-READ
+          CLOSE CONTROL-CARD-FILE
+       END-IF.
+
+       exit section.
+
+
+       READ-CHECKPOINT section.
+
+       MOVE 1 TO START-I
+       OPEN INPUT CHECKPOINT-FILE
+       IF CHKPT-STATUS = "00"
+          READ CHECKPOINT-FILE
+             AT END
+                CONTINUE
+             NOT AT END
+                COMPUTE START-I = CKPT-LAST-I + 1
+                DISPLAY "RESTARTING LOOP AT RECORD " START-I
+          END-READ
+          CLOSE CHECKPOINT-FILE
+       END-IF.
+
+       IF START-I > RECORD-COUNT
+          DISPLAY "CHECKPOINT RECORD " START-I
+                  " EXCEEDS CURRENT RECORD COUNT " RECORD-COUNT
+          DISPLAY "DISCARDING STALE CHECKPOINT -- RESTARTING AT 1"
+          MOVE 1 TO START-I
+       END-IF.
+
+       exit section.
+
+
+       WRITE-CHECKPOINT section.
+
+       MOVE I TO CKPT-LAST-I
+       OPEN OUTPUT CHECKPOINT-FILE
+       MOVE "CHKPT" TO IO-FILE-NAME
+       MOVE CHKPT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       WRITE CHECKPOINT-RECORD
+       MOVE CHKPT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       CLOSE CHECKPOINT-FILE.
+
+       exit section.
+
+
+       CLEAR-CHECKPOINT section.
+
+       OPEN OUTPUT CHECKPOINT-FILE
+       MOVE "CHKPT" TO IO-FILE-NAME
+       MOVE CHKPT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       CLOSE CHECKPOINT-FILE.
+
+       exit section.
+
+
        getGolangStructValues section.
 
        MOVE ZERO TO I
        PERFORM UNTIL I = 3 
-          ADD 1 TO I 
+          ADD 1 TO I
+          MOVE "reset_TestJson_Lucky_numbers" TO CALLED-ROUTINE
           call "reset_TestJson_Lucky_numbers"
           end-call
+          perform CHECK-RETURN-CODE
 
+          MOVE "Set_TestJson_Lucky_numbers_index" TO CALLED-ROUTINE
           call "Set_TestJson_Lucky_numbers_index"
-                        using by value I           
+                        using by value I
           end-call
+          perform CHECK-RETURN-CODE
 
-          call "Get_TestJson_Lucky_numbers" 
+          MOVE "Get_TestJson_Lucky_numbers" TO CALLED-ROUTINE
+          call "Get_TestJson_Lucky_numbers"
                        using by value 1
-          returning lucky-numbers(I,1)
+          returning LUCKY-NUMBER-RESULT
           end-call
-          call "Get_TestJson_Lucky_numbers" 
+          perform CHECK-LUCKY-NUMBER-RESULT
+          MOVE LUCKY-NUMBER-RESULT TO LUCKY-NUMBERS(I,1)
+          call "Get_TestJson_Lucky_numbers"
                        using by value 2
-          returning lucky-numbers(I,2) 
+          returning LUCKY-NUMBER-RESULT
           end-call
-          call "Get_TestJson_Lucky_numbers" 
-                       using by value 3 
-          returning lucky-numbers(I,3)
+          perform CHECK-LUCKY-NUMBER-RESULT
+          MOVE LUCKY-NUMBER-RESULT TO LUCKY-NUMBERS(I,2)
+          call "Get_TestJson_Lucky_numbers"
+                       using by value 3
+          returning LUCKY-NUMBER-RESULT
           end-call
-          call "Get_TestJson_Lucky_numbers" 
-                       using by value 4 
-          returning lucky-numbers(I,4)
+          perform CHECK-LUCKY-NUMBER-RESULT
+          MOVE LUCKY-NUMBER-RESULT TO LUCKY-NUMBERS(I,3)
+          call "Get_TestJson_Lucky_numbers"
+                       using by value 4
+          returning LUCKY-NUMBER-RESULT
           end-call
-          call "Get_TestJson_Lucky_numbers" 
-                       using by value 5 
-          returning lucky-numbers(I,5)
+          perform CHECK-LUCKY-NUMBER-RESULT
+          MOVE LUCKY-NUMBER-RESULT TO LUCKY-NUMBERS(I,4)
+          call "Get_TestJson_Lucky_numbers"
+                       using by value 5
+          returning LUCKY-NUMBER-RESULT
           end-call
+          perform CHECK-LUCKY-NUMBER-RESULT
+          MOVE LUCKY-NUMBER-RESULT TO LUCKY-NUMBERS(I,5)
 
 
-          call "GetTestJson" 
+          MOVE "GetTestJson" TO CALLED-ROUTINE
+          call "GetTestJson"
                        using by value I
                              by reference name(I)
                              by reference age(I)
-                             by reference birth(I) 
+                             by reference birth(I)
           end-call
+          perform CHECK-RETURN-CODE
 
        END-PERFORM
 
-      
+
        exit section.
 
 
        sendToGolangStruct section.
 
 
-   
+
+       MOVE ZERO TO REJECT-COUNT
+       OPEN OUTPUT REJECT-FILE
+       MOVE "REJECTS" TO IO-FILE-NAME
+       MOVE REJECT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+
        MOVE ZERO TO I
-       PERFORM UNTIL I = 3 
-          ADD 1 TO I    
-          INITIALIZE PERSON(I)
-          call "reset_TestJson_Lucky_numbers"
-          end-call
+       PERFORM UNTIL I = 3
+          ADD 1 TO I
 
-          call "insert_TestJson_Lucky_numbers" 
-                       using by value lucky-numbers(I,1) 
-          end-call
-          call "insert_TestJson_Lucky_numbers" 
-                       using by value lucky-numbers(I,2) 
-          end-call
-          call "insert_TestJson_Lucky_numbers" 
-                       using by value lucky-numbers(I,3) 
-          end-call
-          call "insert_TestJson_Lucky_numbers" 
-                       using by value lucky-numbers(I,4) 
-          end-call
-          call "insert_TestJson_Lucky_numbers" 
-                       using by value lucky-numbers(I,5) 
-          end-call
+          perform VALIDATE-PERSON-RECORD
+
+          IF VALID-RECORD = 'Y'
+             MOVE 'N' TO PERSON-REJECTED(I)
+
+             MOVE "reset_TestJson_Lucky_numbers" TO CALLED-ROUTINE
+             call "reset_TestJson_Lucky_numbers"
+             end-call
+             perform CHECK-RETURN-CODE
+
+             MOVE "insert_TestJson_Lucky_numbers" TO CALLED-ROUTINE
+             call "insert_TestJson_Lucky_numbers"
+                          using by value lucky-numbers(I,1)
+             end-call
+             perform CHECK-RETURN-CODE
+             call "insert_TestJson_Lucky_numbers"
+                          using by value lucky-numbers(I,2)
+             end-call
+             perform CHECK-RETURN-CODE
+             call "insert_TestJson_Lucky_numbers"
+                          using by value lucky-numbers(I,3)
+             end-call
+             perform CHECK-RETURN-CODE
+             call "insert_TestJson_Lucky_numbers"
+                          using by value lucky-numbers(I,4)
+             end-call
+             perform CHECK-RETURN-CODE
+             call "insert_TestJson_Lucky_numbers"
+                          using by value lucky-numbers(I,5)
+             end-call
+             perform CHECK-RETURN-CODE
+
+             MOVE "AppendTestJson" TO CALLED-ROUTINE
+             call "AppendTestJson"
+                          using by reference name(I)
+                                by value age(I)
+                                by reference birth(I)
+             end-call
+             perform CHECK-RETURN-CODE
+          ELSE
+             MOVE 'Y' TO PERSON-REJECTED(I)
+             ADD 1 TO REJECT-COUNT
+             DISPLAY "REJECTED RECORD " I ": " REJECT-REASON
+          END-IF
 
-          call "AppendTestJson" 
-                       using by reference name(I)
-                             by value age(I)
-                             by reference birth(I) 
-          end-call
-       
-       END-PERFORM 
+       END-PERFORM
+
+       CLOSE REJECT-FILE
+
+       exit section.
+
+
+       PRINT-PERSON-LINE section.
+
+       IF LINE-COUNT = ZERO OR LINE-COUNT >= LINES-PER-PAGE
+          PERFORM PRINT-PERSON-HEADING
+       END-IF
+
+       MOVE SPACES TO PERSON-DETAIL-LINE
+       MOVE I TO PD-IDX
+       MOVE NAME(I) TO PD-NAME
+       MOVE AGE(I) TO PD-AGE
+       MOVE BIRTH(I) TO PD-BIRTH
+       MOVE SPACES TO LUCKY-LINE
+       MOVE 1 TO LUCKY-PTR
+       MOVE ZERO TO J
+       PERFORM UNTIL J = 5
+          ADD 1 TO J
+          MOVE LUCKY-NUMBERS(I,J) TO LUCKY-NUMBER-DISPLAY
+          STRING LUCKY-NUMBER-DISPLAY DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 INTO LUCKY-LINE
+                 WITH POINTER LUCKY-PTR
+       END-PERFORM
+       MOVE LUCKY-LINE TO PD-LUCKY
+
+       MOVE PERSON-DETAIL-LINE TO PRINT-LINE
+       WRITE PRINT-LINE
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       ADD 1 TO LINE-COUNT.
+
+       exit section.
+
+
+       PRINT-PERSON-HEADING section.
+
+       ADD 1 TO PAGE-COUNT
+       MOVE PAGE-COUNT TO PH1-PAGE
+       MOVE PERSON-HEADING-1 TO PRINT-LINE
+       WRITE PRINT-LINE
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       MOVE SPACES TO PRINT-LINE
+       WRITE PRINT-LINE
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       MOVE PERSON-HEADING-2 TO PRINT-LINE
+       WRITE PRINT-LINE
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       MOVE ZERO TO LINE-COUNT.
+
+       exit section.
+
+
+       PRINT-RANDOMGROUP-LINE section.
+
+       IF LINE-COUNT = ZERO OR LINE-COUNT >= LINES-PER-PAGE
+          PERFORM PRINT-RANDOMGROUP-HEADING
+       END-IF
+
+       MOVE SPACES TO RANDOMGROUP-DETAIL-LINE
+       MOVE IDENT(I) TO RD-IDENT
+       MOVE FIRSTNAME(I) TO RD-FIRST
+       MOVE LASTNAME(I) TO RD-LAST
+       MOVE EMAIL(I) TO RD-EMAIL
+       MOVE GENDER(I) TO RD-GENDER
+       MOVE DEPT-CODE(I) TO RD-DEPT
+
+       MOVE RANDOMGROUP-DETAIL-LINE TO PRINT-LINE
+       WRITE PRINT-LINE
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       ADD 1 TO LINE-COUNT.
+
+       exit section.
+
+
+       PRINT-RANDOMGROUP-HEADING section.
+
+       ADD 1 TO PAGE-COUNT
+       MOVE PAGE-COUNT TO RH1-PAGE
+       MOVE RANDOMGROUP-HEADING-1 TO PRINT-LINE
+       WRITE PRINT-LINE
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       MOVE SPACES TO PRINT-LINE
+       WRITE PRINT-LINE
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       MOVE RANDOMGROUP-HEADING-2 TO PRINT-LINE
+       WRITE PRINT-LINE
+       MOVE "PRTREPT" TO IO-FILE-NAME
+       MOVE PRINT-STATUS TO IO-STATUS
+       PERFORM CHECK-IO-STATUS
+       MOVE ZERO TO LINE-COUNT.
+
+       exit section.
+
+
+       SNAPSHOT-PERSON section.
+
+       MOVE ZERO TO I
+       PERFORM UNTIL I = 3
+          ADD 1 TO I
+          MOVE NAME(I) TO PS-NAME(I)
+          MOVE AGE(I) TO PS-AGE(I)
+          MOVE BIRTH(I) TO PS-BIRTH(I)
+          MOVE ZERO TO J
+          PERFORM UNTIL J = 5
+             ADD 1 TO J
+             MOVE LUCKY-NUMBERS(I,J) TO PS-LUCKY(I,J)
+          END-PERFORM
+       END-PERFORM.
+
+       exit section.
+
+
+       RECONCILE-PERSON section.
+
+       MOVE ZERO TO RECON-MISMATCH-COUNT
+       DISPLAY "PERSON ROUND-TRIP RECONCILIATION"
+       DISPLAY "================================="
+
+       MOVE ZERO TO I
+       PERFORM UNTIL I = 3
+          ADD 1 TO I
+
+          IF PERSON-REJECTED(I) = 'Y'
+             DISPLAY "PERSON " I " WAS REJECTED BY VALIDATION -- "
+                     "SKIPPING RECONCILIATION (NOT SENT TO GOLANG)"
+          ELSE
+             IF PS-NAME(I) NOT = NAME(I)
+                ADD 1 TO RECON-MISMATCH-COUNT
+                DISPLAY "PERSON " I " FIELD NAME MISMATCH EXPECTED='"
+                        PS-NAME(I) "' GOT='" NAME(I) "'"
+             END-IF
+
+             IF PS-AGE(I) NOT = AGE(I)
+                ADD 1 TO RECON-MISMATCH-COUNT
+                MOVE PS-AGE(I) TO PS-AGE-DISPLAY
+                MOVE AGE(I) TO AGE-DISPLAY-2
+                DISPLAY "PERSON " I " FIELD AGE MISMATCH EXPECTED="
+                        PS-AGE-DISPLAY " GOT=" AGE-DISPLAY-2
+             END-IF
+
+             IF PS-BIRTH(I) NOT = BIRTH(I)
+                ADD 1 TO RECON-MISMATCH-COUNT
+                DISPLAY "PERSON " I " FIELD BIRTH MISMATCH EXPECTED='"
+                        PS-BIRTH(I) "' GOT='" BIRTH(I) "'"
+             END-IF
+
+             MOVE ZERO TO J
+             PERFORM UNTIL J = 5
+                ADD 1 TO J
+                IF PS-LUCKY(I,J) NOT = LUCKY-NUMBERS(I,J)
+                   ADD 1 TO RECON-MISMATCH-COUNT
+                   DISPLAY "PERSON " I " FIELD LUCKY-NUMBERS(" J
+                           ") MISMATCH EXPECTED=" PS-LUCKY(I,J)
+                           " GOT=" LUCKY-NUMBERS(I,J)
+                END-IF
+             END-PERFORM
+          END-IF
+
+       END-PERFORM
+
+       IF RECON-MISMATCH-COUNT = ZERO
+          DISPLAY "RECONCILIATION OK - NO MISMATCHES"
+       ELSE
+          DISPLAY "RECONCILIATION FOUND " RECON-MISMATCH-COUNT
+                  " MISMATCH(ES)"
+       END-IF.
+
+       exit section.
+
+
+       CHECK-RETURN-CODE section.
+
+       ADD 1 TO CALL-COUNT
+       IF RETURN-CODE NOT = ZERO
+          MOVE RETURN-CODE TO RETCODE-DISPLAY
+          DISPLAY "CALL FAILED: " CALLED-ROUTINE
+                  " RETURN-CODE=" RETCODE-DISPLAY
+                  " CALL-INDEX=" CALL-COUNT
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+       END-IF.
+
+       exit section.
+
+
+       CHECK-LUCKY-NUMBER-RESULT section.
+
+       ADD 1 TO CALL-COUNT
+       IF LUCKY-NUMBER-RESULT < 0
+          MOVE LUCKY-NUMBER-RESULT TO RETCODE-DISPLAY
+          DISPLAY "CALL FAILED: " CALLED-ROUTINE
+                  " RETURNED=" RETCODE-DISPLAY
+                  " (INDEX OUT OF RANGE) CALL-INDEX=" CALL-COUNT
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+       END-IF.
+
+       exit section.
+
+
+       CHECK-IO-STATUS section.
+
+       IF IO-STATUS NOT = "00"
+          DISPLAY "FILE ERROR ON " IO-FILE-NAME
+                  " FILE STATUS=" IO-STATUS
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+       END-IF.
+
+       exit section.
+
+
+       TALLY-DEPT-CODE section.
+
+       MOVE 'N' TO DEPT-FOUND
+       MOVE ZERO TO K
+       PERFORM UNTIL K = DEPT-COUNT OR DEPT-FOUND = 'Y'
+          ADD 1 TO K
+          IF DS-DEPT-CODE(K) = DEPT-CODE(I)
+             ADD 1 TO DS-COUNT(K)
+             MOVE 'Y' TO DEPT-FOUND
+          END-IF
+       END-PERFORM
+
+       IF DEPT-FOUND = 'N'
+          IF DEPT-COUNT < 50
+             ADD 1 TO DEPT-COUNT
+             MOVE DEPT-CODE(I) TO DS-DEPT-CODE(DEPT-COUNT)
+             MOVE 1 TO DS-COUNT(DEPT-COUNT)
+          ELSE
+             DISPLAY "DEPT-SUMMARY-TABLE FULL - DEPT CODE '"
+                     DEPT-CODE(I) "' NOT TALLIED"
+          END-IF
+       END-IF.
+
+       exit section.
+
+
+       PRINT-DEPT-SUMMARY section.
+
+       DISPLAY "DEPARTMENT HEADCOUNT SUMMARY"
+       DISPLAY "============================"
+       MOVE ZERO TO K
+       PERFORM UNTIL K = DEPT-COUNT
+          ADD 1 TO K
+          MOVE DS-COUNT(K) TO DS-COUNT-DISPLAY
+          DISPLAY "DEPT " DS-DEPT-CODE(K) ": " DS-COUNT-DISPLAY
+       END-PERFORM.
+
+       exit section.
 
 
+       VALIDATE-PERSON-RECORD section.
+
+       MOVE 'Y' TO VALID-RECORD
+       MOVE SPACES TO REJECT-REASON
+       MOVE AGE(I) TO AGE-DISPLAY
+
+       IF AGE(I) < MIN-AGE OR AGE(I) > MAX-AGE
+          MOVE 'N' TO VALID-RECORD
+          STRING "AGE " AGE-DISPLAY " OUT OF RANGE "
+                 MIN-AGE "-" MAX-AGE
+                 DELIMITED BY SIZE INTO REJECT-REASON
+       END-IF
+
+       IF VALID-RECORD = 'Y'
+          IF BIRTH(I)(1:8) IS NUMERIC
+             MOVE BIRTH(I)(1:8) TO BIRTH-NUM
+          ELSE
+             MOVE 99999999 TO BIRTH-NUM
+          END-IF
+          IF FUNCTION TEST-DATE-YYYYMMDD(BIRTH-NUM) NOT = 0
+             MOVE 'N' TO VALID-RECORD
+             MOVE "BIRTH IS NOT A VALID YYYYMMDD DATE"
+               TO REJECT-REASON
+          END-IF
+       END-IF
+
+       IF VALID-RECORD = 'N'
+          STRING "NAME=" DELIMITED BY SIZE
+                 NAME(I) DELIMITED BY SIZE
+                 " AGE=" DELIMITED BY SIZE
+                 AGE-DISPLAY DELIMITED BY SIZE
+                 " BIRTH=" DELIMITED BY SIZE
+                 BIRTH(I) DELIMITED BY SIZE
+                 " REASON=" DELIMITED BY SIZE
+                 REJECT-REASON DELIMITED BY SIZE
+                 INTO REJECT-LINE
+          WRITE REJECT-LINE
+          MOVE "REJECTS" TO IO-FILE-NAME
+          MOVE REJECT-STATUS TO IO-STATUS
+          PERFORM CHECK-IO-STATUS
+       END-IF.
 
        exit section.
 
