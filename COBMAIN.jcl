@@ -0,0 +1,45 @@
+//COBMAIN  JOB (ACCTNO),'RANDOMGROUP DAILY RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************
+//* JCL TO RUN COBMAIN AS A SCHEDULED BATCH STEP.
+//* STEP010 RUNS THE PROGRAM AGAINST THE CONTROL CARD, OUTPUT,
+//* CHECKPOINT, REJECT AND PRINT DATASETS BELOW.  STEP020 ONLY
+//* RUNS WHEN STEP010 COMES BACK CLEAN -- A FAILURE IN THE
+//* RANDOMGROUP LOOP (SEE CHECK-RETURN-CODE IN COBMAIN) SETS
+//* RETURN-CODE 16 AND STOPS THE RUN, SO THE COND TEST BELOW
+//* BYPASSES ANY DOWNSTREAM PROCESSING INSTEAD OF LETTING THE
+//* JOB FALL THROUGH ON BAD DATA.
+//*
+//* RANDOUT, CHKPT AND REJECTS ARE ALL DISP=OLD -- COBMAIN OPENS
+//* EACH OF THEM WITH ITS OWN OPEN OUTPUT ON A FRESH (NON-RESTART)
+//* RUN (RANDOUT ALSO SUPPORTS OPEN EXTEND ON A CHECKPOINT RESTART
+//* -- SEE DEMO 3 IN COBMAIN), AND OPEN OUTPUT ONLY TRUNCATES THE
+//* DATASET CORRECTLY WHEN IT IS ALREADY ALLOCATED AND POSITIONED
+//* AT OLD; DISP=MOD POSITIONS AT END-OF-FILE REGARDLESS OF THE
+//* PROGRAM'S OWN OPEN MODE, WHICH WOULD TURN EVERY FRESH RUN INTO
+//* AN APPEND TO WHATEVER A PRIOR DAY LEFT BEHIND. PROD.COBMAIN.
+//* RANDOUT, .CHKPT AND .REJECTS MUST EACH BE ALLOCATED ONCE (A
+//* ONE-TIME SETUP JOB, NOT PART OF THIS RECURRING JOB) BEFORE THE
+//* FIRST RUN.
+//*********************************************************
+//STEP010  EXEC PGM=COBMAIN
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CTLCARD  DD DSN=PROD.COBMAIN.CTLCARD,DISP=SHR
+//RANDOUT  DD DSN=PROD.COBMAIN.RANDOUT,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=248,BLKSIZE=0)
+//CHKPT    DD DSN=PROD.COBMAIN.CHKPT,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=4,BLKSIZE=0)
+//REJECTS  DD DSN=PROD.COBMAIN.REJECTS,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//PRTREPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP020 REPRESENTS DOWNSTREAM PROCESSING (E.G. DISTRIBUTING
+//* RANDOUT TO THE NEXT JOB IN THE CHAIN).  SKIPPED WHENEVER
+//* STEP010'S RETURN CODE IS 4 OR HIGHER.
+//STEP020  EXEC PGM=IEFBR14,COND=(4,LT,STEP010)
+//RANDOUT  DD DSN=PROD.COBMAIN.RANDOUT,DISP=(OLD,KEEP)
+//
